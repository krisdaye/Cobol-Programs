@@ -23,6 +23,24 @@
       * WAREHOUSES ARE CHOSEN, THE PROGRAM SORTS EACH FILE AND THEN
       * MERGES THEM INTO A SINGLE FILE. THIS MERGED FILE IS THE ONE
       * THAT WILL BE USED FOR ALL PROCEDURES AND PROCESSING.
+      *
+      * MODIFIED 2026-08-09: (KAD)
+      * VENDOR DATA IS NOW READ FROM PR4VENDMAST.TXT INSTEAD OF BEING
+      * HARD-CODED IN WORKING-STORAGE, AND A REJECTED-RECORD SUMMARY
+      * (BY WAREHOUSE) IS PRINTED AT THE END OF THE REPORT, SOURCED
+      * FROM THE COUNTS ACCUMULATED WHILE EACH WAREHOUSE'S RECORDS
+      * ARE VALIDATED.
+      * THE WAREHOUSE CHOICE IS NOW READ FROM PR4CHOICE.TXT WHEN THAT
+      * FILE IS PRESENT, SO THE PROGRAM CAN BE SCHEDULED FOR AN
+      * UNATTENDED BATCH RUN. THE DISPLAY/ACCEPT PROMPT IS ONLY USED
+      * AS A FALLBACK WHEN THE CONTROL FILE IS NOT AVAILABLE. THE LIST
+      * OF WAREHOUSES IS NOW MAINTAINED IN PR4WHMAST.TXT INSTEAD OF
+      * BEING HARD-CODED, SO A NEW WAREHOUSE ONLY REQUIRES A NEW
+      * ENTRY IN THAT FILE. MERGED-FILE IS NOW A KEYED FILE (BY
+      * WAREHOUSE/VENDOR/COSTUME ID), AND PR4MERGE-CTL.TXT RECORDS
+      * THE DATE AND WAREHOUSE CHOICE IT WAS LAST BUILT FOR - IF A
+      * SAME-DAY RERUN USES THE SAME CHOICE, THE SORT/MERGE STEP IS
+      * SKIPPED AND THE EXISTING MERGED-FILE IS REPORTED FROM AS-IS.
       ****************************************************************
       * INPUT FILES: (ONE FOR EACH WAREHOUSE - LA10, CH20, NY30)
       * 1. WAREHOUSE ID
@@ -61,40 +79,16 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *
-       SELECT UNSORTED-FILE1
-          ASSIGN TO "PR4F15-CH20.TXT"
-          ORGANIZATION IS LINE SEQUENTIAL.
-      *
-       SELECT UNSORTED-FILE2
-          ASSIGN TO "PR4F15-LA10.TXT"
-          ORGANIZATION IS LINE SEQUENTIAL.
-      *
-       SELECT UNSORTED-FILE3
-          ASSIGN TO "PR4F15-NY30.TXT"
+       SELECT UNSORTED-FILE
+          ASSIGN TO DYNAMIC WS-UNSORTED-FILENAME
           ORGANIZATION IS LINE SEQUENTIAL.
       *
-       SELECT WH-FILE1
-          ASSIGN TO "SORTED-CH20.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
-      *
-       SELECT WH-FILE2
-          ASSIGN TO "SORTED-LA10.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
-      *
-       SELECT WH-FILE3
-          ASSIGN TO "SORTED-NY30.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
-      *
-       SELECT ERROR-FILE1
-          ASSIGN TO "INVALID-WAREHOUSESCH20.txt"
-        ORGANIZATION IS LINE SEQUENTIAL.
-      *
-       SELECT ERROR-FILE2
-          ASSIGN TO "INVALID-WAREHOUSESLA10.txt"
+       SELECT ERROR-FILE
+          ASSIGN TO DYNAMIC WS-ERROR-FILENAME
         ORGANIZATION IS LINE SEQUENTIAL.
       *
-       SELECT ERROR-FILE3
-          ASSIGN TO "INVALID-WAREHOUSESNY30.txt"
+       SELECT WAREHOUSE-MASTER-FILE
+          ASSIGN TO "PR4WHMAST.TXT"
         ORGANIZATION IS LINE SEQUENTIAL.
       *
        SELECT REPORT-FILE
@@ -102,68 +96,49 @@
       *
        SELECT MERGED-FILE
           ASSIGN TO "merged-file.txt"
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS MERGED-KEY.
+      *
+       SELECT MERGE-CONTROL-FILE
+          ASSIGN TO "PR4MERGE-CTL.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MERGE-CTL-STATUS.
+      *
+       SELECT OPTIONAL REJECT-CONTROL-FILE
+          ASSIGN TO "PR4REJECT-CTL.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REJECT-CTL-STATUS.
       *
        SELECT SORT-FILE
           ASSIGN TO "SORT.tmp".
+      *
+       SELECT VENDOR-MASTER-FILE
+          ASSIGN TO "PR4VENDMAST.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       SELECT CHOICE-FILE
+          ASSIGN TO "PR4CHOICE.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHOICE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 	   
-	   FD UNSORTED-FILE1
+	   FD UNSORTED-FILE
 	        RECORD CONTAINS 128 CHARACTERS.
-	   01 UNSORT-REC1.
-          05 US1-WH-ID                PIC X(4).
-          05 US1-VEN-ID               PIC X.
-          05 US1-COST-ID              PIC X(3).
-          05 US1-COST-DATA OCCURS 5 TIMES PIC X(24).
-		  
-	   FD UNSORTED-FILE2
-	        RECORD CONTAINS 128 CHARACTERS.
-	   01 UNSORT-REC2.
-          05 US2-WH-ID                PIC X(4).
-          05 US2-VEN-ID               PIC X.
-          05 US2-COST-ID              PIC X(3).
-          05 US1-COST-DATA OCCURS 5 TIMES PIC X(24).
-		  
-	   FD UNSORTED-FILE3
-	        RECORD CONTAINS 128 CHARACTERS.
-	   01 UNSORT-REC3.
-          05 US3-WH-ID                PIC X(4).
-          05 US3-VEN-ID               PIC X.
-          05 US3-COST-ID              PIC X(3).
-          05 US1-COST-DATA OCCURS 5 TIMES PIC X(24).
-		  
-	   FD WH-FILE1
-	        RECORD CONTAINS 128 CHARACTERS.
-	   01 SORT-REC1.
-          05 SF1-WH-ID                PIC X(4).
-          05 SF1-VEN-ID               PIC X.
-          05 SF1-COST-ID              PIC X(3).
-          05 US1-COST-DATA OCCURS 5 TIMES PIC X(24).
-	   
-	   FD WH-FILE2
-	        RECORD CONTAINS 128 CHARACTERS.
-	   01 SORT-REC2.
-          05 SF2-WH-ID                PIC X(4).
-          05 SF2-VEN-ID               PIC X.
-          05 SF2-COST-ID              PIC X(3).
-          05 US1-COST-DATA OCCURS 5 TIMES PIC X(24).
-	   
-	   FD WH-FILE3
-	        RECORD CONTAINS 128 CHARACTERS.
-	   01 SORT-REC3.
-          05 SF3-WH-ID                PIC X(4).
-          05 SF3-VEN-ID               PIC X.
-          05 SF3-COST-ID              PIC X(3).
-          05 US1-COST-DATA OCCURS 5 TIMES PIC X(24).
-       
-	   
+	   01 UNSORT-REC.
+          05 US-WH-ID                 PIC X(4).
+          05 US-VEN-ID                PIC X.
+          05 US-COST-ID               PIC X(3).
+          05 US-COST-DATA OCCURS 5 TIMES PIC X(24).
+
 	   FD MERGED-FILE.
        01 INVEN-REPORT-IN.
-          05 WAREHOUSE-ID-IN      PIC X(4).
-          05 VENDOR-ID-IN         PIC X.
-          05 COSTUME-ID-IN        PIC X(3).
+          05 MERGED-KEY.
+             10 WAREHOUSE-ID-IN  PIC X(4).
+             10 VENDOR-ID-IN     PIC X.
+             10 COSTUME-ID-IN    PIC X(3).
           05 COSTUME-DATA-IN      OCCURS 5 TIMES.
              10 COSTUME-NAME-IN   PIC X(13).
              10 COSTUME-SIZE-IN   PIC X.
@@ -176,25 +151,48 @@
           05 TMP-WH-ID                PIC X(4).
           05 TMP-VEN-ID               PIC X.
           05 TMP-COST-ID              PIC X(3).
-          05 US1-COST-DATA OCCURS 5 TIMES PIC X(24).
+          05 US-COST-DATA OCCURS 5 TIMES PIC X(24).
 
-       FD ERROR-FILE1
-	      RECORD CONTAINS 128 CHARACTERS.
-       01 ERROR-RECORD1          PIC X(128).
-	   
-       FD ERROR-FILE2
+       FD ERROR-FILE
 	      RECORD CONTAINS 128 CHARACTERS.
-       01 ERROR-RECORD2          PIC X(128).
-	   
-       FD ERROR-FILE3
-	      RECORD CONTAINS 128 CHARACTERS.
-       01 ERROR-RECORD3          PIC X(128).
-	   
+       01 ERROR-RECORD           PIC X(128).
+
        FD REPORT-FILE
           RECORD CONTAINS 80 CHARACTERS.
 
        01 REPORT-RECORD           PIC X(80).
 
+       FD VENDOR-MASTER-FILE
+          RECORD CONTAINS 7 CHARACTERS.
+
+       01 VENDOR-MASTER-RECORD.
+          05 VM-VENDOR-ID         PIC X.
+          05 VM-VENDOR-NAME       PIC X(6).
+
+       FD WAREHOUSE-MASTER-FILE
+          RECORD CONTAINS 4 CHARACTERS.
+
+       01 WAREHOUSE-MASTER-RECORD PIC X(4).
+
+       FD CHOICE-FILE
+          RECORD CONTAINS 4 CHARACTERS.
+
+       01 CHOICE-RECORD           PIC X(4).
+
+       FD MERGE-CONTROL-FILE
+          RECORD CONTAINS 12 CHARACTERS.
+
+       01 MERGE-CONTROL-RECORD.
+          05 MC-BUILD-DATE        PIC 9(8).
+          05 MC-BUILD-CHOICE      PIC X(4).
+
+       FD REJECT-CONTROL-FILE
+          RECORD CONTAINS 9 CHARACTERS.
+
+       01 REJECT-CONTROL-RECORD.
+          05 RJC-WH-ID            PIC X(4).
+          05 RJC-REJ-COUNT        PIC 9(5).
+
        WORKING-STORAGE SECTION.
 
        01 REPORT-FIELDS.
@@ -204,6 +202,11 @@
           05 EOF-FLAG             PIC X VALUE 'N'.
           05 NAME-FLAG            PIC X VALUE 'Y'.
           05 FIRST-REC            PIC X VALUE 'Y'.
+          05 VM-EOF-FLAG          PIC X VALUE 'N'.
+          05 WM-EOF-FLAG          PIC X VALUE 'N'.
+          05 RJ-EOF-FLAG          PIC X VALUE 'N'.
+          05 WS-MERGE-CURRENT     PIC X VALUE 'N'.
+             88 MERGE-IS-CURRENT  VALUE 'Y'.
 
        01 WS-DATE.
           05 WS-YEAR              PIC 9(4).
@@ -223,6 +226,13 @@
           05 WS-VENDOR-NAME       PIC X(11).
           05 TEMP                 PIC 9(6)V99.
           05 CHOICE               PIC X(4)    VALUE 'ALL'.
+          05 WS-VENDOR-COUNT      PIC 9(2)    VALUE 0.
+          05 WS-WH-COUNT          PIC 9(2)    VALUE 0.
+          05 WS-CHOICE-STATUS     PIC XX.
+          05 WS-MERGE-CTL-STATUS  PIC XX.
+          05 WS-REJECT-CTL-STATUS PIC XX.
+          05 WS-UNSORTED-FILENAME PIC X(15).
+          05 WS-ERROR-FILENAME    PIC X(27).
 
        01 PAGE-HEADING-1.
           05 PIC X(34) VALUE SPACES.
@@ -310,27 +320,33 @@
           05                      PIC X(12) VALUE SPACES.
           05 GRP-GRAND-TOT        PIC $$$,$$$,$$$.99.
 
-       01 VENDOR-DATA.
-          05                       PIC X(7) VALUE 'NNETON'.
-          05                       PIC X(7) VALUE 'AAMEL'.
-          05                       PIC X(7) VALUE 'QQUASON'.
-          05                       PIC X(7) VALUE 'DDENIO'.
-          05                       PIC X(7) VALUE 'WWEST'.
-          05                       PIC X(7) VALUE 'VVISSON'.
+       01 REJECT-HEADER.
+          05                      PIC X(22) VALUE SPACES.
+          05                      PIC X(16) VALUE
+                            'REJECTED RECORDS'.
 
-       01 VENDOR-TABLE REDEFINES VENDOR-DATA.
-          05 VENDOR-ITEM OCCURS 6 TIMES INDEXED BY VEN-INDEX.
+       01 REJECT-DETAIL-LINE.
+          05                      PIC X(22) VALUE SPACES.
+          05                      PIC X(10) VALUE 'WAREHOUSE:'.
+          05 RJ-WAREHOUSE-ID      PIC X(4).
+          05                      PIC X(10) VALUE SPACES.
+          05                      PIC X(8)  VALUE 'REJECTED'.
+          05                      PIC X     VALUE SPACES.
+          05 RJ-REJECT-COUNT      PIC ZZ,ZZ9.
+
+       01 VENDOR-TABLE.
+          05 VENDOR-ITEM OCCURS 1 TO 50 TIMES
+                DEPENDING ON WS-VENDOR-COUNT
+                INDEXED BY VEN-INDEX.
              10 ST-ID            PIC X(1).
              10 ST-NAME          PIC X(6).
 
-       01 WH-DATA.
-          05                     PIC X(4) VALUE 'CH20'.
-          05                     PIC X(4) VALUE 'LA10'.
-          05                     PIC X(4) VALUE 'NY30'.
-		  
-       01 WH-TABLE REDEFINES WH-DATA.
-          05 WH-ITEM OCCURS 3 TIMES INDEXED BY WH-INDEX.
+       01 WH-TABLE.
+          05 WH-ITEM OCCURS 1 TO 50 TIMES
+                DEPENDING ON WS-WH-COUNT
+                INDEXED BY WH-INDEX, VAL-INDEX.
              10 WHT-ID           PIC X(4).
+             10 WHT-REJ-COUNT    PIC 9(5) VALUE 0.
 
        01 DETAIL-LINE.
           05                      PIC X(5) VALUE SPACES.
@@ -350,168 +366,186 @@
        PROCEDURE DIVISION.
 
        000-MAIN-MODULE.
-	      PERFORM 010-SORT-AND-MERGE
+          MOVE FUNCTION CURRENT-DATE TO WS-DATE
+	      PERFORM 007-LOAD-WAREHOUSE-MASTER
+	      PERFORM 009-GET-WAREHOUSE-CHOICE
+          PERFORM 010-CHECK-RERUN
+          IF NOT MERGE-IS-CURRENT
+             PERFORM 015-SORT-AND-MERGE
+             PERFORM 019-WRITE-RERUN-STAMP
+             PERFORM 020-WRITE-REJECT-COUNTS
+          ELSE
+             PERFORM 021-LOAD-REJECT-COUNTS
+          END-IF
           PERFORM 025-HOUSEKEEPING
           PERFORM 050-READ-ROUTINE
           PERFORM 500-FINAL-ROUTINE
        .
 
-	   010-SORT-AND-MERGE.
-          DISPLAY "ENTER YOUR CHOICE OF WAREHOUSE" 
-          DISPLAY "Choices are as follows: LA10, CH20, NY30, OR ALL"
+       007-LOAD-WAREHOUSE-MASTER.
+          OPEN INPUT WAREHOUSE-MASTER-FILE
+          PERFORM UNTIL WM-EOF-FLAG = 'Y'
+             READ WAREHOUSE-MASTER-FILE
+                AT END MOVE 'Y' TO WM-EOF-FLAG
+                NOT AT END
+                   ADD 1 TO WS-WH-COUNT
+                   MOVE WAREHOUSE-MASTER-RECORD TO WHT-ID(WS-WH-COUNT)
+                   MOVE 0 TO WHT-REJ-COUNT(WS-WH-COUNT)
+             END-READ
+          END-PERFORM
+          CLOSE WAREHOUSE-MASTER-FILE
+       .
+
+	   009-GET-WAREHOUSE-CHOICE.
+          OPEN INPUT CHOICE-FILE
+          IF WS-CHOICE-STATUS = '00' THEN
+             READ CHOICE-FILE INTO CHOICE
+                AT END
+                   PERFORM 0091-PROMPT-FOR-CHOICE
+             END-READ
+             CLOSE CHOICE-FILE
+          ELSE
+             PERFORM 0091-PROMPT-FOR-CHOICE
+          END-IF
+	   .
+
+       0091-PROMPT-FOR-CHOICE.
+          DISPLAY "ENTER YOUR CHOICE OF WAREHOUSE"
+          DISPLAY "Enter a warehouse ID, or ALL"
           ACCEPT CHOICE
-		  
-          IF CHOICE = 'ALL' OR CHOICE = 'all' THEN
-          SORT SORT-FILE
-		     ON ASCENDING KEY   TMP-WH-ID
-                                TMP-VEN-ID
-                                TMP-COST-ID
-             INPUT PROCEDURE IS 011-WH-CK1
-             GIVING WH-FILE1
-			 
-          SORT SORT-FILE
-             ON ASCENDING KEY   TMP-WH-ID
-                                TMP-VEN-ID
-                                TMP-COST-ID
-             INPUT PROCEDURE IS 012-WH-CK2
-             GIVING WH-FILE2
-			 
-          SORT SORT-FILE
-             ON ASCENDING KEY   TMP-WH-ID
-                                TMP-VEN-ID
-                                TMP-COST-ID
-             INPUT PROCEDURE IS 013-WH-CK3
-             GIVING WH-FILE3
-			 
-          MERGE SORT-FILE
-             ON ASCENDING KEY   WAREHOUSE-ID-IN
-                                VENDOR-ID-IN
-                                COSTUME-ID-IN
-             USING WH-FILE1, WH-FILE2, WH-FILE3
-             GIVING MERGED-FILE
+	   .
 
+       010-CHECK-RERUN.
+          MOVE 'N' TO WS-MERGE-CURRENT
+          OPEN INPUT MERGE-CONTROL-FILE
+          IF WS-MERGE-CTL-STATUS = '00'
+             READ MERGE-CONTROL-FILE
+                AT END
+                   MOVE 'N' TO WS-MERGE-CURRENT
+                NOT AT END
+                   IF MC-BUILD-DATE = WS-DATE
+                      AND MC-BUILD-CHOICE = CHOICE
+                      MOVE 'Y' TO WS-MERGE-CURRENT
+                   END-IF
+             END-READ
+             CLOSE MERGE-CONTROL-FILE
           END-IF
-		  
-          IF CHOICE = 'CH20' OR CHOICE = 'ch20' THEN
-          SORT SORT-FILE
-             ON ASCENDING KEY   TMP-WH-ID
-                                TMP-VEN-ID
-                                TMP-COST-ID
-             INPUT PROCEDURE IS 011-WH-CK1
-             GIVING WH-FILE1
-			 
-          MERGE SORT-FILE
-             ON ASCENDING KEY   WAREHOUSE-ID-IN
-                                VENDOR-ID-IN
-                                COSTUME-ID-IN
-             USING WH-FILE1
-             GIVING MERGED-FILE
+	   .
+
+       019-WRITE-RERUN-STAMP.
+          MOVE WS-DATE TO MC-BUILD-DATE
+          MOVE CHOICE TO MC-BUILD-CHOICE
+          OPEN OUTPUT MERGE-CONTROL-FILE
+          WRITE MERGE-CONTROL-RECORD
+          CLOSE MERGE-CONTROL-FILE
+	   .
 
+       020-WRITE-REJECT-COUNTS.
+          OPEN OUTPUT REJECT-CONTROL-FILE
+          SET WH-INDEX TO 1
+          PERFORM UNTIL WH-INDEX > WS-WH-COUNT
+             MOVE WHT-ID(WH-INDEX) TO RJC-WH-ID
+             MOVE WHT-REJ-COUNT(WH-INDEX) TO RJC-REJ-COUNT
+             WRITE REJECT-CONTROL-RECORD
+             SET WH-INDEX UP BY 1
+          END-PERFORM
+          CLOSE REJECT-CONTROL-FILE
+       .
+
+       021-LOAD-REJECT-COUNTS.
+          OPEN INPUT REJECT-CONTROL-FILE
+          IF WS-REJECT-CTL-STATUS = '00'
+             MOVE 'N' TO RJ-EOF-FLAG
+             PERFORM UNTIL RJ-EOF-FLAG = 'Y'
+                READ REJECT-CONTROL-FILE
+                   AT END MOVE 'Y' TO RJ-EOF-FLAG
+                   NOT AT END
+                      SET VAL-INDEX TO 1
+                      SEARCH WH-ITEM VARYING VAL-INDEX
+                         AT END CONTINUE
+                         WHEN WHT-ID(VAL-INDEX) = RJC-WH-ID
+                           MOVE RJC-REJ-COUNT
+                             TO WHT-REJ-COUNT(VAL-INDEX)
+                      END-SEARCH
+                END-READ
+             END-PERFORM
+             CLOSE REJECT-CONTROL-FILE
           END-IF
-          IF CHOICE = 'LA10' OR CHOICE = 'la10' THEN
+       .
+
+	   015-SORT-AND-MERGE.
           SORT SORT-FILE
-             ON ASCENDING KEY   TMP-WH-ID
+	     ON ASCENDING KEY   TMP-WH-ID
                                 TMP-VEN-ID
                                 TMP-COST-ID
-             INPUT PROCEDURE IS 012-WH-CK2
-             GIVING WH-FILE2
-			 
-          MERGE SORT-FILE
-             ON ASCENDING KEY   WAREHOUSE-ID-IN
-                                VENDOR-ID-IN
-                                COSTUME-ID-IN
-             USING WH-FILE2
-             GIVING MERGED-FILE
-
-          END-IF
-          IF CHOICE = 'NY30' OR CHOICE = 'ny30' THEN
-          SORT SORT-FILE
-            ON ASCENDING KEY   TMP-WH-ID
-                               TMP-VEN-ID
-                               TMP-COST-ID
-            INPUT PROCEDURE IS 013-WH-CK3
-			GIVING WH-FILE3
-			 
-          MERGE SORT-FILE
-             ON ASCENDING KEY   WAREHOUSE-ID-IN
-                                VENDOR-ID-IN
-                                COSTUME-ID-IN
-             USING WH-FILE3
+             INPUT PROCEDURE IS 011-BUILD-SORT-FILE
              GIVING MERGED-FILE
 
-          END-IF
-		  
-          MOVE 'N' TO EOF-FLAG	 
-       .
-	   
-       011-WH-CK1.
-          OPEN INPUT UNSORTED-FILE1
-               OUTPUT ERROR-FILE1
-		  PERFORM UNTIL EOF-FLAG = 'Y'
-			 READ UNSORTED-FILE1
-                AT END MOVE 'Y' TO EOF-FLAG
-                NOT AT END
-                   SET WH-INDEX TO 1
-                   SEARCH WH-ITEM
-                      AT END PERFORM 155-ERROR-WRITE-A-LINE1
-                      WHEN US1-WH-ID = WHT-ID(WH-INDEX)
-                         MOVE UNSORT-REC1 TO USORT-REC
-                         RELEASE USORT-REC
-                   END-SEARCH
-          END-PERFORM
           MOVE 'N' TO EOF-FLAG
-          CLOSE ERROR-FILE1
-                UNSORTED-FILE1
        .
 
-       012-WH-CK2.
-          OPEN INPUT UNSORTED-FILE2
-               OUTPUT ERROR-FILE2
-          PERFORM UNTIL EOF-FLAG = 'Y'
-             READ UNSORTED-FILE2
-                AT END MOVE 'Y' TO EOF-FLAG
-                NOT AT END
-                   SET WH-INDEX TO 1
-                   SEARCH WH-ITEM
-                      AT END PERFORM 156-ERROR-WRITE-A-LINE2
-                      WHEN US2-WH-ID = WHT-ID(WH-INDEX)
-                        MOVE UNSORT-REC2 TO USORT-REC
-                        RELEASE USORT-REC
-                   END-SEARCH
+       011-BUILD-SORT-FILE.
+          SET WH-INDEX TO 1
+          PERFORM UNTIL WH-INDEX > WS-WH-COUNT
+             IF FUNCTION UPPER-CASE(CHOICE) = 'ALL'
+                OR FUNCTION UPPER-CASE(CHOICE) = WHT-ID(WH-INDEX)
+                THEN
+                PERFORM 012-PROCESS-ONE-WAREHOUSE
+             END-IF
+             SET WH-INDEX UP BY 1
           END-PERFORM
-          MOVE 'N' TO EOF-FLAG
-		
-		CLOSE ERROR-FILE2
-		      UNSORTED-FILE2
        .
 
-       013-WH-CK3.
-          OPEN INPUT UNSORTED-FILE3
-               OUTPUT ERROR-FILE3
-          PERFORM UNTIL EOF-FLAG = 'Y'
-             READ UNSORTED-FILE3
+       012-PROCESS-ONE-WAREHOUSE.
+          STRING 'PR4F15-' DELIMITED BY SIZE
+                 WHT-ID(WH-INDEX) DELIMITED BY SIZE
+                 '.TXT' DELIMITED BY SIZE
+             INTO WS-UNSORTED-FILENAME
+          STRING 'INVALID-WAREHOUSES' DELIMITED BY SIZE
+                 WHT-ID(WH-INDEX) DELIMITED BY SIZE
+                 '.txt' DELIMITED BY SIZE
+             INTO WS-ERROR-FILENAME
+
+          OPEN INPUT UNSORTED-FILE
+               OUTPUT ERROR-FILE
+	  PERFORM UNTIL EOF-FLAG = 'Y'
+	     READ UNSORTED-FILE
                 AT END MOVE 'Y' TO EOF-FLAG
                 NOT AT END
-                   SET WH-INDEX TO 1
-                   SEARCH WH-ITEM
-                       AT END PERFORM 157-ERROR-WRITE-A-LINE3
-                       WHEN US3-WH-ID = WHT-ID(WH-INDEX)
-                          MOVE UNSORT-REC3 TO USORT-REC
-                          RELEASE USORT-REC
+                   SET VAL-INDEX TO 1
+                   SEARCH WH-ITEM VARYING VAL-INDEX
+                      AT END PERFORM 155-ERROR-WRITE-A-LINE
+                      WHEN US-WH-ID = WHT-ID(VAL-INDEX)
+                         MOVE UNSORT-REC TO USORT-REC
+                         RELEASE USORT-REC
                    END-SEARCH
           END-PERFORM
           MOVE 'N' TO EOF-FLAG
-          CLOSE ERROR-FILE3
-                UNSORTED-FILE3
-       .	   
-	   
+          CLOSE ERROR-FILE
+                UNSORTED-FILE
+       .
+
        025-HOUSEKEEPING.
           OPEN INPUT  MERGED-FILE
                OUTPUT REPORT-FILE
-          MOVE FUNCTION CURRENT-DATE TO WS-DATE
           MOVE WS-YEAR  TO DL-YEAR
           MOVE WS-MONTH TO DL-MONTH
           MOVE WS-DAY   TO DL-DAY
+          PERFORM 026-LOAD-VENDOR-MASTER
+       .
+
+       026-LOAD-VENDOR-MASTER.
+          OPEN INPUT VENDOR-MASTER-FILE
+          PERFORM UNTIL VM-EOF-FLAG = 'Y'
+             READ VENDOR-MASTER-FILE
+                AT END MOVE 'Y' TO VM-EOF-FLAG
+                NOT AT END
+                   ADD 1 TO WS-VENDOR-COUNT
+                   MOVE VM-VENDOR-ID   TO ST-ID(WS-VENDOR-COUNT)
+                   MOVE VM-VENDOR-NAME TO ST-NAME(WS-VENDOR-COUNT)
+             END-READ
+          END-PERFORM
+          CLOSE VENDOR-MASTER-FILE
        .
 
 
@@ -679,25 +713,12 @@
           MOVE 1 TO PROPER-SPACING
        .
 	   
-       155-ERROR-WRITE-A-LINE1.
-          MOVE UNSORT-REC1 TO ERROR-RECORD1
-          WRITE ERROR-RECORD1
-             AFTER ADVANCING PROPER-SPACING
-          MOVE 1 TO PROPER-SPACING
-	   .
-	   
-       156-ERROR-WRITE-A-LINE2.
-          MOVE UNSORT-REC2 TO ERROR-RECORD2
-          WRITE ERROR-RECORD2
-             AFTER ADVANCING PROPER-SPACING
-          MOVE 1 TO PROPER-SPACING
-	   .
-	   
-       157-ERROR-WRITE-A-LINE3.
-          MOVE UNSORT-REC3 TO ERROR-RECORD3
-          WRITE ERROR-RECORD3
+       155-ERROR-WRITE-A-LINE.
+          MOVE UNSORT-REC TO ERROR-RECORD
+          WRITE ERROR-RECORD
              AFTER ADVANCING PROPER-SPACING
           MOVE 1 TO PROPER-SPACING
+          ADD 1 TO WHT-REJ-COUNT(WH-INDEX)
 	   .
 
        200-WH-CONTROL-BREAK.
@@ -753,8 +774,24 @@
           MOVE 2 TO PROPER-SPACING
           MOVE GRP-GRAND TO REPORT-RECORD
           PERFORM 150-WRITE-A-LINE
+          PERFORM 450-PRINT-REJECT-SUMMARY
 	   .
-	   
+
+       450-PRINT-REJECT-SUMMARY.
+          MOVE 2 TO PROPER-SPACING
+          MOVE REJECT-HEADER TO REPORT-RECORD
+          PERFORM 150-WRITE-A-LINE
+
+          SET WH-INDEX TO 1
+          PERFORM UNTIL WH-INDEX > WS-WH-COUNT
+             MOVE WHT-ID(WH-INDEX) TO RJ-WAREHOUSE-ID
+             MOVE WHT-REJ-COUNT(WH-INDEX) TO RJ-REJECT-COUNT
+             MOVE REJECT-DETAIL-LINE TO REPORT-RECORD
+             PERFORM 150-WRITE-A-LINE
+             SET WH-INDEX UP BY 1
+          END-PERFORM
+	   .
+
        500-FINAL-ROUTINE.
           CLOSE MERGED-FILE
                 REPORT-FILE
