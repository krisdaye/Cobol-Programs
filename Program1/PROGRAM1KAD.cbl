@@ -32,11 +32,27 @@
       *  5. VALUE OF STOCK
       *  6. NO SALE
       *  7. EXCESS RETURN
+      *  8. REORDER
+      *  9. BAD CAT (CATALOG NUMBER NOT ON ITEM MASTER FILE)
       ****************************************************************
       * DEFINITIONS:
       *   NO SALE: QUANTITY SOLD FOR WEEK IS ZERO
       *   EXCESS RETURN: IF WEEKLY RETURNS ARE GREATER
       *                  THAN HALF OF THE WEEKLY SOLD
+      *   REORDER: QUANTITY ON HAND PLUS QUANTITY ON ORDER IS AT
+      *            OR BELOW THE POINT OF REORDER
+      *   BAD CAT: CATALOG NUMBER IS NOT FOUND ON THE ITEM MASTER
+      *            FILE. DESCRIPTION AND PRICE ARE TAKEN FROM THE
+      *            ITEM MASTER FILE WHEN THE CATALOG NUMBER IS FOUND
+      *            THERE, RATHER THAN FROM THE EXTRACT.
+      ****************************************************************
+      * MODIFICATION HISTORY:
+      *  2026-08-09  KAD  ADDED REORDER EXCEPTION FLAG
+      *  2026-08-09  KAD  ADDED PRINT-ALL-RECORDS MODE
+      *  2026-08-09  KAD  ADDED RECORD-COUNT/STOCK-VALUE RECONCILIATION
+      *                   AGAINST PR1FA14-CTL.TXT
+      *  2026-08-09  KAD  ADDED RUN-SUMMARY AUDIT TRAILER RECORD
+      *  2026-08-09  KAD  ADDED ITEM MASTER VALIDATION/LOOKUP
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -54,6 +70,21 @@
        SELECT REPORT-FILE
 	     ASSIGN TO "INVENTORY-ANALYSIS-REPORT.TXT"
 		 ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       SELECT OPTIONAL CONTROL-FILE
+	     ASSIGN TO "PR1FA14-CTL.TXT"
+		 ORGANIZATION IS LINE SEQUENTIAL
+		 FILE STATUS IS WS-CONTROL-STATUS.
+      *
+       SELECT AUDIT-FILE
+	     ASSIGN TO "PROGRAM1-AUDIT.TXT"
+		 ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       SELECT ITEM-MASTER-FILE
+	     ASSIGN TO "PR1ITEMMAST.TXT"
+		 ORGANIZATION IS INDEXED
+		 ACCESS MODE IS RANDOM
+		 RECORD KEY IS IM-CATALOG-NUMBER.
       *
        DATA DIVISION.
 	  
@@ -75,9 +106,36 @@
           05 QTY-RETURNED-WK	  PIC 9(4).
 	  
        FD REPORT-FILE
-        RECORD CONTAINS 80 CHARACTERS.
+        RECORD CONTAINS 91 CHARACTERS.
+
+       01 REPORT-RECORD		      PIC X(91).
+
+       FD CONTROL-FILE
+        RECORD CONTAINS 21 CHARACTERS.
 
-       01 REPORT-RECORD		      PIC X(80).
+       01 CONTROL-RECORD.
+          05 CTL-REC-COUNT	      PIC 9(6).
+          05 CTL-STK-VAL	      PIC 9(15).
+
+       FD AUDIT-FILE
+        RECORD CONTAINS 41 CHARACTERS.
+
+       01 AUDIT-RECORD.
+          05 AUD-YEAR	          PIC 9(4).
+          05 AUD-MONTH	          PIC 99.
+          05 AUD-DAY	          PIC 99.
+          05 AUD-REC-COUNT	      PIC 9(6).
+          05 AUD-NO-SALE-CNT      PIC 9(6).
+          05 AUD-EX-RTN-CNT	      PIC 9(6).
+          05 AUD-STK-VAL	      PIC 9(15).
+
+       FD ITEM-MASTER-FILE
+        RECORD CONTAINS 30 CHARACTERS.
+
+       01 ITEM-MASTER-RECORD.
+          05 IM-CATALOG-NUMBER      PIC X(5).
+          05 IM-ITEM-DESCRIPTION    PIC X(20).
+          05 IM-UNIT-PRICE	      PIC 999V99.
 
 	   WORKING-STORAGE SECTION.
 
@@ -86,14 +144,26 @@
        
        01 FLAGS-SWITCHES.
           05 EOF-FLAG		      PIC X	VALUE ' '.
-       
+          05 WS-PRINT-ALL	      PIC X	VALUE 'N'.
+             88 PRINT-ALL-RECORDS       VALUE 'Y'.
+
        01 TOTAL-FIELDS.
           05 TOT-STK-VAL	      PIC 9(15).
-       
+          05 WS-REC-COUNT	      PIC 9(6)	VALUE 0.
+          05 WS-NO-SALE-CNT	      PIC 9(6)	VALUE 0.
+          05 WS-EX-RTN-CNT	      PIC 9(6)	VALUE 0.
+
+       01 RECON-FIELDS.
+          05 WS-EXPECTED-COUNT      PIC 9(6).
+          05 WS-EXPECTED-STK-VAL    PIC 9(15).
+          05 WS-RECON-RESULT        PIC X(15).
+          05 WS-CONTROL-STATUS      PIC XX.
+
        01 TEMP-VAL.
           05 WS-STK-VAL	          PIC 9(13).
           05 QTY-IN-STK	          PIC 9(5).
           05 TEST-1		          PIC 9(4).
+          05 WS-EFF-UNIT-PRICE      PIC 999V99.
        
        01 WS-DATE.
           05 WS-YEAR              PIC 9(4).
@@ -136,7 +206,10 @@
           05                      PIC X(2) VALUE ' '.
           05                      PIC X(6) VALUE 'EXCESS'.
           05                      PIC X(2) VALUE ' '.
-       
+          05                      PIC X(7) VALUE 'REORDER'.
+          05                      PIC X(1) VALUE ' '.
+          05                      PIC X(3) VALUE 'BAD'.
+
        01 COLUMN-HDR-2.
           05                      PIC X(1) VALUE ' '.
           05                      PIC X(3) VALUE 'NUM'.
@@ -152,9 +225,12 @@
           05                      PIC X(4) VALUE 'SALE'.
           05                      PIC X(1) VALUE ' '.
           05                      PIC X(6) VALUE 'RETURN'.
-          05                      PIC X(2) VALUE ' '.
-       
-       
+          05                      PIC X(3) VALUE ' '.
+          05                      PIC X(6) VALUE 'NEEDED'.
+          05                      PIC X(1) VALUE ' '.
+          05                      PIC X(3) VALUE 'CAT'.
+
+
        01 DETAIL-LINE.
           05  DL-CAT-NUM          PIC X(5).
           05                      PIC X(3) VALUE ' '.
@@ -169,8 +245,12 @@
           05  DL-NO-SALE          PIC X.
           05                      PIC X(5) VALUE ' '.
           05  DL-EX-RTN           PIC X.
-          05                      PIC X(3) VALUE ' '.
-       
+          05                      PIC X(5) VALUE ' '.
+          05  DL-REORDER          PIC X.
+          05                      PIC X(4) VALUE ' '.
+          05  DL-BAD-CAT          PIC X.
+          05                      PIC X(2) VALUE ' '.
+
        01 FILL-LINE               PIC X(80) VALUE ' '.
 	   
 	   01 TOTAL-LINE.
@@ -180,18 +260,48 @@
         05                        PIC X(3) VALUE ' '.
         05 TL-STK-VAL	          PIC $$$,$$$,$$9.99.
 
+	   01 RECON-LINE.
+        05                        PIC X(21) VALUE ' '.
+        05                        PIC X(15) VALUE
+					'RECONCILIATION:'.
+        05                        PIC X(1) VALUE ' '.
+        05 RL-RESULT	          PIC X(15).
+
 	   PROCEDURE DIVISION.
 	   
 	   000-MAIN-MODULE.
          PERFORM 125-HOUSEKEEPING
          PERFORM 175-READ-REPORT-FILE
          PERFORM 275-PRINT-TOTAL
+         PERFORM 300-FINAL-ROUTINE
 	   .
 	   
 	   125-HOUSEKEEPING.
          OPEN INPUT   DISK-FILE
-			 OUTPUT  REPORT-FILE	 
-         PERFORM 150-HEADING-ROUTINE	   
+			 CONTROL-FILE
+			 ITEM-MASTER-FILE
+			 OUTPUT  REPORT-FILE
+         DISPLAY "PRINT FULL DETAIL FOR EVERY RECORD? (Y/N)"
+         ACCEPT WS-PRINT-ALL
+         PERFORM 130-READ-CONTROL-FILE
+         PERFORM 150-HEADING-ROUTINE
+	   .
+
+	   130-READ-CONTROL-FILE.
+         IF WS-CONTROL-STATUS = '00'
+           READ CONTROL-FILE
+             AT END
+               MOVE 0 TO WS-EXPECTED-COUNT
+               MOVE 0 TO WS-EXPECTED-STK-VAL
+             NOT AT END
+               MOVE CTL-REC-COUNT TO WS-EXPECTED-COUNT
+               MOVE CTL-STK-VAL TO WS-EXPECTED-STK-VAL
+           END-READ
+           CLOSE CONTROL-FILE
+         ELSE
+           MOVE 0 TO WS-EXPECTED-COUNT
+           MOVE 0 TO WS-EXPECTED-STK-VAL
+         END-IF
 	   .
 	   
 	   150-HEADING-ROUTINE.
@@ -231,32 +341,53 @@
 	   .
 	   
        200-PROCESS-REPORT-RECORD.
+	   ADD 1 TO WS-REC-COUNT
 	   MOVE CATALOG-NUMBER TO DL-CAT-NUM
 	   MOVE ITEM-DESCRIPTION TO DL-DESCRIP
-	   
+	   MOVE UNIT-PRICE TO WS-EFF-UNIT-PRICE
+
+	   PERFORM 195-LOOKUP-ITEM-MASTER
+
 	   MOVE 0 TO QTY-IN-STK
 	   ADD QTY-ON-HAND TO QTY-IN-STK
 	   ADD QTY-RETURNED-WK TO QTY-IN-STK
 	   ADD QTY-RECEIVED-WK TO QTY-IN-STK
-	   SUBTRACT QTY-SOLD-WK FROM QTY-IN-STK 
-	   MULTIPLY UNIT-PRICE BY QTY-IN-STK GIVING WS-STK-VAL
+	   SUBTRACT QTY-SOLD-WK FROM QTY-IN-STK
+	   MULTIPLY WS-EFF-UNIT-PRICE BY QTY-IN-STK GIVING WS-STK-VAL
 	   ADD WS-STK-VAL TO TOT-STK-VAL
-	   
+
 	   MOVE WS-STK-VAL TO DL-STK-VAL
-	   MOVE UNIT-PRICE TO DL-PUR-PR
+	   MOVE WS-EFF-UNIT-PRICE TO DL-PUR-PR
 	   MOVE QTY-IN-STK TO DL-QTY
 
 	   IF QTY-RETURNED-WK >= (QTY-SOLD-WK / 2) THEN
 		 MOVE 'X' TO DL-EX-RTN
+		 ADD 1 TO WS-EX-RTN-CNT
 	   END-IF
 	   IF QTY-SOLD-WK = 0 THEN
 		    MOVE 'X' TO DL-NO-SALE
+		    ADD 1 TO WS-NO-SALE-CNT
+	   END-IF
+	   IF QTY-ON-HAND + QTY-ON-ORDER <= REORDER-POINT THEN
+	        MOVE 'X' TO DL-REORDER
 	   END-IF
-	   IF DL-EX-RTN = 'X' OR DL-NO-SALE = 'X' THEN
+	   IF DL-EX-RTN = 'X' OR DL-NO-SALE = 'X' OR DL-REORDER = 'X'
+	      OR DL-BAD-CAT = 'X' OR PRINT-ALL-RECORDS THEN
 	     MOVE DETAIL-LINE TO REPORT-RECORD
 		 PERFORM 250-WRITE-A-LINE
 	   END-IF
-	   MOVE ' ' TO DL-EX-RTN, DL-NO-SALE
+	   MOVE ' ' TO DL-EX-RTN, DL-NO-SALE, DL-REORDER, DL-BAD-CAT
+	   .
+
+       195-LOOKUP-ITEM-MASTER.
+         MOVE CATALOG-NUMBER TO IM-CATALOG-NUMBER
+         READ ITEM-MASTER-FILE
+           INVALID KEY
+             MOVE 'X' TO DL-BAD-CAT
+           NOT INVALID KEY
+             MOVE IM-ITEM-DESCRIPTION TO DL-DESCRIP
+             MOVE IM-UNIT-PRICE TO WS-EFF-UNIT-PRICE
+         END-READ
 	   .
 	   
        250-WRITE-A-LINE.
@@ -269,11 +400,40 @@
         MOVE TOTAL-LINE TO REPORT-RECORD
         MOVE 3 TO PROPER-SPACING
         PERFORM 250-WRITE-A-LINE
+        PERFORM 280-PRINT-RECONCILIATION
 	   .
-	   
+
+       280-PRINT-RECONCILIATION.
+        IF WS-REC-COUNT = WS-EXPECTED-COUNT
+	         AND TOT-STK-VAL = WS-EXPECTED-STK-VAL THEN
+	         MOVE 'MATCH'        TO WS-RECON-RESULT
+        ELSE
+	         MOVE 'OUT OF BALANCE' TO WS-RECON-RESULT
+        END-IF
+        MOVE WS-RECON-RESULT TO RL-RESULT
+        MOVE RECON-LINE TO REPORT-RECORD
+        MOVE 2 TO PROPER-SPACING
+        PERFORM 250-WRITE-A-LINE
+	   .
+
        300-FINAL-ROUTINE.
+		PERFORM 290-WRITE-AUDIT-RECORD
 		CLOSE DISK-FILE
               REPORT-FILE
+              ITEM-MASTER-FILE
 		STOP RUN
 	   .
+
+       290-WRITE-AUDIT-RECORD.
+         OPEN EXTEND AUDIT-FILE
+         MOVE WS-YEAR       TO AUD-YEAR
+         MOVE WS-MONTH      TO AUD-MONTH
+         MOVE WS-DAY        TO AUD-DAY
+         MOVE WS-REC-COUNT  TO AUD-REC-COUNT
+         MOVE WS-NO-SALE-CNT TO AUD-NO-SALE-CNT
+         MOVE WS-EX-RTN-CNT TO AUD-EX-RTN-CNT
+         MOVE TOT-STK-VAL   TO AUD-STK-VAL
+         WRITE AUDIT-RECORD
+         CLOSE AUDIT-FILE
+	   .
 	   
\ No newline at end of file
